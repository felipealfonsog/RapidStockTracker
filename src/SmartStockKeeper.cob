@@ -1,98 +1,1335 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. RapidStockTracker.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Option        PIC 9 VALUE 0.
-01 ProductIndex  PIC 9 VALUE 0.
-01 I             PIC 9 VALUE 0.
-01 TotalValue    PIC 9(10)V99.
-
-01 Product.
-   05 ProductID     PIC X(10).
-   05 ProductName   PIC X(30).
-   05 Quantity      PIC 9(5).
-   05 UnitPrice     PIC 9(7)V99.
-
-01 InventoryTable.
-   05 MaxProducts   PIC 99 VALUE 100.
-   05 ProductEntry OCCURS 1 TO 100 TIMES
-      DEPENDING ON MaxProducts.
-      10 PRODUCT-ID      PIC X(10).
-      10 PRODUCT-NAME    PIC X(30).
-      10 PRODUCT-QTY     PIC 9(5).
-      10 PRODUCT-PRICE   PIC 9(7)V99.
-
-PROCEDURE DIVISION.
-   PERFORM InitializeInventory.
-
-   DISPLAY "Welcome to RapidStockTracker - Small Business Inventory Manager".
-   PERFORM UNTIL Option = 4
-      DISPLAY "1. Add Product".
-      DISPLAY "2. View Inventory".
-      DISPLAY "3. Generate Report".
-      DISPLAY "4. Exit".
-      ACCEPT Option.
-      PERFORM ProcessOption.
-   END-PERFORM.
-
-   DISPLAY "Thank you for using RapidStockTracker. Goodbye!".
-
-InitializeInventory.
-   MOVE 0 TO ProductIndex.
-
-ProcessOption.
-   EVALUATE Option
-      WHEN 1
-         PERFORM AddProduct
-      WHEN 2
-         PERFORM ViewInventory
-      WHEN 3
-         PERFORM GenerateReport
-      WHEN 4
-         EXIT PROGRAM
-      WHEN OTHER
-         DISPLAY "Invalid Option. Please choose a valid option.".
-   END-EVALUATE.
-
-AddProduct.
-   ACCEPT "Enter Product ID: "  ProductID.
-   ACCEPT "Enter Product Name: "  ProductName.
-   ACCEPT "Enter Quantity: "  Quantity.
-   ACCEPT "Enter Unit Price: "  UnitPrice.
-
-   ADD 1 TO ProductIndex.
-   MOVE ProductID TO PRODUCT-ID(ProductIndex).
-   MOVE ProductName TO PRODUCT-NAME(ProductIndex).
-   MOVE Quantity TO PRODUCT-QTY(ProductIndex).
-   MOVE UnitPrice TO PRODUCT-PRICE(ProductIndex).
-
-   DISPLAY "Product added successfully.".
-
-ViewInventory.
-   IF ProductIndex = 0
-      DISPLAY "Inventory is empty."
-   ELSE
-      DISPLAY "Inventory:".
-      PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductIndex
-         DISPLAY "Product ID: ", PRODUCT-ID(I).
-         DISPLAY "Product Name: ", PRODUCT-NAME(I).
-         DISPLAY "Quantity: ", PRODUCT-QTY(I).
-         DISPLAY "Unit Price: $", PRODUCT-PRICE(I).
-      END-PERFORM.
-   END-IF.
-
-GenerateReport.
-   IF ProductIndex = 0
-      DISPLAY "No products to generate a report."
-   ELSE
-      DISPLAY "Generating Report...".
-      PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductIndex
-         DISPLAY "Product ID: ", PRODUCT-ID(I).
-         DISPLAY "Product Name: ", PRODUCT-NAME(I).
-         DISPLAY "Quantity: ", PRODUCT-QTY(I).
-         COMPUTE TotalValue = PRODUCT-QTY(I) * PRODUCT-PRICE(I).
-         DISPLAY "Total Value: $", TotalValue.
-      END-PERFORM.
-   END-IF.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RAPIDSTOCKTRACKER.
+000030 AUTHOR. INVENTORY-SYSTEMS-GROUP.
+000040 INSTALLATION. SMALL-BUSINESS-SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2021.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                         *
+000090*--------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                 *
+000110* 01/15/21   JRM   ORIGINAL PROGRAM - MENU-DRIVEN INVENTORY     *
+000120*                   MANAGER, IN-MEMORY TABLE ONLY.              *
+000130* 03/02/26   DLK   ADDED INVENTORY-FILE PERSISTENCE (INDEXED)   *
+000140*                   SO STOCK SURVIVES BETWEEN RUNS.             *
+000150* 03/09/26   DLK   ADD-PRODUCT NOW REJECTS DUPLICATE IDS AND    *
+000160*                   VALIDATES QUANTITY/PRICE BEFORE FILING.     *
+000170* 03/16/26   DLK   ADDED UPDATE AND DELETE PRODUCT OPTIONS.     *
+000180* 03/23/26   DLK   ADDED LOW-STOCK / REORDER REPORT AND THE     *
+000190*                   REORDER-LEVEL FIELD IT RUNS AGAINST.        *
+000200* 03/30/26   DLK   ADDED RECEIVE-STOCK AND ISSUE-STOCK SO       *
+000210*                   QUANTITY CAN BE ADJUSTED IN PLACE.          *
+000220* 04/06/26   DLK   RAISED TABLE CEILING TO 5000 PRODUCTS AND    *
+000230*                   ADDED A TABLE-FULL CHECK AHEAD OF ADD.      *
+000240* 04/13/26   DLK   REPORT NOW PRINTS PAGE HEADERS, PAGE         *
+000250*                   SUBTOTALS, AND A GRAND TOTAL.               *
+000260* 04/20/26   DLK   ADDED TRANSACTION AUDIT TRAIL FILE.          *
+000270* 04/27/26   DLK   ADDED BATCH RUN MODE FOR THE OVERNIGHT JOB   *
+000280*                   SCHEDULER (PARM OF BATCH SKIPS ALL ACCEPTS).*
+000290* 05/04/26   DLK   ADDED PER-LOCATION QUANTITY TRACKING.        *
+000300*--------------------------------------------------------------*
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-ENTERPRISE.
+000340 OBJECT-COMPUTER. IBM-ENTERPRISE.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT INVENTORY-FILE ASSIGN TO "INVMAST"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS RST-FILE-PRODUCT-ID
+000410         FILE STATUS IS RST-INVENTORY-STATUS.
+000420
+000430     SELECT LOCATION-FILE ASSIGN TO "INVLOC"
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS RST-FILE-LOCATION-KEY
+000470         FILE STATUS IS RST-LOCATION-STATUS.
+000480
+000490     SELECT AUDIT-FILE ASSIGN TO "INVAUDIT.LOG"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS RST-AUDIT-STATUS.
+000520
+000530     SELECT REPORT-FILE ASSIGN TO "INVREPT.TXT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS RST-REPORT-STATUS.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  INVENTORY-FILE.
+000600 01  INVENTORY-RECORD.
+000610     05  RST-FILE-PRODUCT-ID        PIC X(10).
+000620     05  RST-FILE-PRODUCT-NAME      PIC X(30).
+000630     05  RST-FILE-PRODUCT-QTY       PIC 9(05).
+000640     05  RST-FILE-PRODUCT-PRICE     PIC 9(07)V99.
+000650     05  RST-FILE-REORDER-LEVEL     PIC 9(05).
+000660     05  RST-FILE-HOME-LOCATION     PIC X(06).
+000670
+000680 FD  LOCATION-FILE.
+000690 01  LOCATION-RECORD.
+000700     05  RST-FILE-LOCATION-KEY.
+000710         10  RST-FILE-LOC-PRODUCT-ID    PIC X(10).
+000720         10  RST-FILE-LOCATION-CODE     PIC X(06).
+000730     05  RST-FILE-LOCATION-QTY      PIC 9(05).
+000740
+000750 FD  AUDIT-FILE.
+000760 01  AUDIT-FILE-RECORD              PIC X(80).
+000770
+000780 FD  REPORT-FILE.
+000790 01  REPORT-FILE-RECORD             PIC X(132).
+000800
+000810 WORKING-STORAGE SECTION.
+000820*--------------------------------------------------------------*
+000830* STANDALONE COUNTERS, SWITCHES AND STATUS FIELDS               *
+000840*--------------------------------------------------------------*
+000850 77  RST-MENU-OPTION             PIC 9 VALUE 0.
+000860 77  RST-SUBSCRIPT               PIC 9(4) VALUE 0.
+000870 77  RST-LOC-SUBSCRIPT           PIC 9(4) VALUE 0.
+000880 77  RST-LOC-INSERT-POINT        PIC 9(4) VALUE 0.
+000890 77  RST-LINE-COUNT              PIC 9(3) VALUE 0.
+000900 77  RST-PAGE-COUNT              PIC 9(3) VALUE 0.
+000910 77  RST-LINES-PER-PAGE          PIC 9(3) VALUE 20.
+000920 77  RST-TOTAL-VALUE             PIC 9(10)V99 VALUE 0.
+000930 77  RST-GRAND-TOTAL             PIC 9(12)V99 VALUE 0.
+000940 77  RST-PAGE-TOTAL              PIC 9(12)V99 VALUE 0.
+000950 77  RST-INVENTORY-STATUS        PIC X(02) VALUE "00".
+000960 77  RST-LOCATION-STATUS         PIC X(02) VALUE "00".
+000970 77  RST-AUDIT-STATUS            PIC X(02) VALUE "00".
+000980 77  RST-REPORT-STATUS           PIC X(02) VALUE "00".
+000990 77  RST-ARGUMENT-VALUE          PIC X(20) VALUE SPACES.
+001000
+001010 01  RST-SWITCHES.
+001020     05  RST-FOUND-SWITCH            PIC X(01) VALUE "N".
+001030         88  RST-RECORD-FOUND                  VALUE "Y".
+001040         88  RST-RECORD-NOT-FOUND              VALUE "N".
+001050     05  RST-VALID-SWITCH            PIC X(01) VALUE "N".
+001060         88  RST-ENTRY-IS-VALID                VALUE "Y".
+001070         88  RST-ENTRY-IS-INVALID              VALUE "N".
+001080     05  RST-BATCH-SWITCH            PIC X(01) VALUE "N".
+001090         88  RST-BATCH-MODE                    VALUE "Y".
+001100         88  RST-INTERACTIVE-MODE              VALUE "N".
+001110
+001120*--------------------------------------------------------------*
+001130* SCREEN / PROMPT ENTRY FIELDS - NUMERIC ONES CARRY A PIC X     *
+001140* EDIT VIEW FOR IS NUMERIC TESTING, REDEFINED BY A NUMERIC      *
+001150* VIEW FOR ARITHMETIC, SO A BAD KEYSTROKE NEVER REACHES THE     *
+001160* TABLE OR THE FILE. EACH EDIT FIELD IS JUSTIFIED RIGHT AND HAS *
+001170* ITS LEADING SPACES TURNED TO ZEROS RIGHT AFTER THE ACCEPT, SO *
+001180* SHORT ANSWERS (E.G. "10") ZERO-FILL TO "00010" INSTEAD OF     *
+001190* FAILING THE NUMERIC TEST ON TRAILING BLANKS.                  *
+001200*--------------------------------------------------------------*
+001210 01  RST-ENTRY-PRODUCT-ID        PIC X(10).
+001220 01  RST-ENTRY-PRODUCT-NAME      PIC X(30).
+001230
+001240 01  RST-ENTRY-QUANTITY-EDIT     PIC X(05) JUSTIFIED RIGHT.
+001250 01  RST-ENTRY-QUANTITY REDEFINES RST-ENTRY-QUANTITY-EDIT
+001260                                 PIC 9(05).
+001270
+001280 01  RST-ENTRY-PRICE-EDIT        PIC X(09) JUSTIFIED RIGHT.
+001290 01  RST-ENTRY-UNIT-PRICE REDEFINES RST-ENTRY-PRICE-EDIT
+001300                                 PIC 9(07)V99.
+001310
+001320 01  RST-ENTRY-REORDER-EDIT      PIC X(05) JUSTIFIED RIGHT
+001330                                 VALUE "00000".
+001340 01  RST-ENTRY-REORDER-LEVEL REDEFINES RST-ENTRY-REORDER-EDIT
+001350                                 PIC 9(05).
+001360
+001370 01  RST-ENTRY-ADJUST-EDIT       PIC X(05) JUSTIFIED RIGHT.
+001380 01  RST-ENTRY-ADJUST-QTY REDEFINES RST-ENTRY-ADJUST-EDIT
+001390                                 PIC 9(05).
+001400
+001410 01  RST-ENTRY-THRESHOLD-EDIT    PIC X(05) JUSTIFIED RIGHT
+001420                                 VALUE "00000".
+001430 01  RST-ENTRY-THRESHOLD REDEFINES RST-ENTRY-THRESHOLD-EDIT
+001440                                 PIC 9(05).
+001450
+001460 01  RST-ENTRY-LOCATION-CODE     PIC X(06).
+001470 01  RST-ENTRY-OPERATOR-ID       PIC X(08) VALUE "BATCH".
+001480 01  RST-ENTRY-YES-NO            PIC X(01).
+001490
+001500 01  RST-QTY-BEFORE              PIC 9(05).
+001510 01  RST-QTY-AFTER               PIC 9(05).
+001520 01  RST-ACTION-CODE             PIC X(10).
+001530
+001540 01  RST-PRINT-LINE               PIC X(132).
+001550
+001560*--------------------------------------------------------------*
+001570* SYSTEM DATE AND TIME, BROKEN OUT BY REDEFINITION RATHER       *
+001580* THAN AN INTRINSIC FUNCTION CALL.                              *
+001590*--------------------------------------------------------------*
+001600 01  RST-SYSTEM-DATE              PIC 9(08).
+001610 01  RST-SYSTEM-DATE-PARTS REDEFINES RST-SYSTEM-DATE.
+001620     05  RST-SYS-YEAR                 PIC 9(04).
+001630     05  RST-SYS-MONTH                PIC 9(02).
+001640     05  RST-SYS-DAY                  PIC 9(02).
+001650
+001660 01  RST-SYSTEM-TIME              PIC 9(08).
+001670 01  RST-SYSTEM-TIME-PARTS REDEFINES RST-SYSTEM-TIME.
+001680     05  RST-SYS-HOUR                 PIC 9(02).
+001690     05  RST-SYS-MINUTE               PIC 9(02).
+001700     05  RST-SYS-SECOND               PIC 9(02).
+001710     05  RST-SYS-HUNDREDTHS           PIC 9(02).
+001720
+001730*--------------------------------------------------------------*
+001740* AUDIT TRAIL OUTPUT LINE                                       *
+001750*--------------------------------------------------------------*
+001760 01  RST-AUDIT-LINE.
+001770     05  RST-AUDIT-TIMESTAMP.
+001780         10  RST-AUDIT-YEAR            PIC 9(04).
+001790         10  FILLER                    PIC X(01) VALUE "-".
+001800         10  RST-AUDIT-MONTH           PIC 9(02).
+001810         10  FILLER                    PIC X(01) VALUE "-".
+001820         10  RST-AUDIT-DAY             PIC 9(02).
+001830         10  FILLER                    PIC X(01) VALUE " ".
+001840         10  RST-AUDIT-HOUR            PIC 9(02).
+001850         10  FILLER                    PIC X(01) VALUE ":".
+001860         10  RST-AUDIT-MINUTE          PIC 9(02).
+001870         10  FILLER                    PIC X(01) VALUE ":".
+001880         10  RST-AUDIT-SECOND          PIC 9(02).
+001890     05  FILLER                    PIC X(02) VALUE SPACES.
+001900     05  RST-AUDIT-OPERATOR        PIC X(08).
+001910     05  FILLER                    PIC X(02) VALUE SPACES.
+001920     05  RST-AUDIT-PRODUCT-ID      PIC X(10).
+001930     05  FILLER                    PIC X(02) VALUE SPACES.
+001940     05  RST-AUDIT-ACTION          PIC X(10).
+001950     05  FILLER                    PIC X(02) VALUE SPACES.
+001960     05  RST-AUDIT-QTY-BEFORE      PIC ZZZZ9.
+001970     05  FILLER                    PIC X(04) VALUE " -> ".
+001980     05  RST-AUDIT-QTY-AFTER       PIC ZZZZ9.
+001990
+002000*--------------------------------------------------------------*
+002010* PRINTED REPORT LAYOUTS                                       *
+002020*--------------------------------------------------------------*
+002030 01  RST-REPORT-HEADING-1.
+002040     05  FILLER                PIC X(10) VALUE SPACES.
+002050     05  FILLER                PIC X(38)
+002060             VALUE "RAPIDSTOCKTRACKER - INVENTORY REPORT".
+002070     05  FILLER                PIC X(07) VALUE "  PAGE ".
+002080     05  RST-HDG-PAGE-NO           PIC ZZ9.
+002090
+002100 01  RST-REPORT-HEADING-2.
+002110     05  FILLER                PIC X(10) VALUE "RUN DATE: ".
+002120     05  RST-HDG-YEAR              PIC 9999.
+002130     05  FILLER                PIC X(01) VALUE "-".
+002140     05  RST-HDG-MONTH             PIC 99.
+002150     05  FILLER                PIC X(01) VALUE "-".
+002160     05  RST-HDG-DAY               PIC 99.
+002170
+002180 01  RST-REPORT-HEADING-3.
+002190     05  FILLER                PIC X(12) VALUE "PRODUCT ID".
+002200     05  FILLER                PIC X(32) VALUE "PRODUCT NAME".
+002210     05  FILLER                PIC X(10) VALUE "QUANTITY".
+002220     05  FILLER                PIC X(14) VALUE "UNIT PRICE".
+002230     05  FILLER                PIC X(16) VALUE "TOTAL VALUE".
+002240
+002250 01  RST-REPORT-DETAIL.
+002260     05  RST-DTL-PRODUCT-ID        PIC X(12).
+002270     05  RST-DTL-PRODUCT-NAME      PIC X(32).
+002280     05  RST-DTL-QUANTITY          PIC ZZZZ9.
+002290     05  FILLER                PIC X(05) VALUE SPACES.
+002300     05  RST-DTL-UNIT-PRICE        PIC $$$,$$9.99.
+002310     05  FILLER                PIC X(03) VALUE SPACES.
+002320     05  RST-DTL-TOTAL-VALUE       PIC $$,$$$,$$9.99.
+002330
+002340 01  RST-REPORT-LOC-DETAIL.
+002350     05  FILLER                PIC X(14) VALUE SPACES.
+002360     05  FILLER                PIC X(09) VALUE "LOCATION ".
+002370     05  RST-RLD-LOCATION-CODE     PIC X(06).
+002380     05  FILLER                PIC X(02) VALUE ": ".
+002390     05  RST-RLD-QUANTITY          PIC ZZZZ9.
+002400
+002410 01  RST-PAGE-SUBTOTAL-LINE.
+002420     05  FILLER                PIC X(54) VALUE "PAGE SUBTOTAL:".
+002430     05  RST-PGT-EDIT              PIC $$,$$$,$$9.99.
+002440
+002450 01  RST-GRAND-TOTAL-LINE.
+002460     05  FILLER                PIC X(54)
+002470             VALUE "GRAND TOTAL INVENTORY VALUE:".
+002480     05  RST-GT-EDIT               PIC $$$,$$$,$$9.99.
+002490
+002500 01  RST-LOW-STOCK-HEADING.
+002510     05  FILLER                PIC X(40)
+002520             VALUE "LOW-STOCK / REORDER REPORT".
+002530
+002540 01  RST-LOW-STOCK-COLUMN-HEADING.
+002550     05  FILLER                PIC X(12) VALUE "PRODUCT ID".
+002560     05  FILLER                PIC X(32) VALUE "PRODUCT NAME".
+002570     05  FILLER                PIC X(10) VALUE "ON HAND".
+002580     05  FILLER                PIC X(14) VALUE "REORDER LEVEL".
+002590
+002600 01  RST-LOW-STOCK-DETAIL.
+002610     05  RST-LSD-PRODUCT-ID        PIC X(12).
+002620     05  RST-LSD-PRODUCT-NAME      PIC X(32).
+002630     05  RST-LSD-ON-HAND           PIC ZZZZ9.
+002640     05  FILLER                PIC X(05) VALUE SPACES.
+002650     05  RST-LSD-REORDER           PIC ZZZZ9.
+002660
+002670*--------------------------------------------------------------*
+002680* IN-MEMORY INVENTORY TABLE                                    *
+002690*--------------------------------------------------------------*
+002700 01  RST-INVENTORY-TABLE.
+002710     05  RST-MAX-PRODUCTS          PIC 9(4) VALUE 5000.
+002720     05  RST-PRODUCT-COUNT         PIC 9(4) VALUE 0.
+002730     05  RST-PRODUCT-ENTRY OCCURS 1 TO 5000 TIMES
+002740             DEPENDING ON RST-MAX-PRODUCTS
+002750             INDEXED BY RST-PRODUCT-IDX.
+002760         10  RST-PRODUCT-ID            PIC X(10).
+002770         10  RST-PRODUCT-NAME          PIC X(30).
+002780         10  RST-PRODUCT-QTY           PIC 9(05).
+002790         10  RST-PRODUCT-PRICE         PIC 9(07)V99.
+002800         10  RST-REORDER-LEVEL         PIC 9(05).
+002810         10  RST-HOME-LOCATION         PIC X(06).
+002820
+002830*--------------------------------------------------------------*
+002840* IN-MEMORY PER-LOCATION QUANTITY TABLE                        *
+002850*--------------------------------------------------------------*
+002860 01  RST-LOCATION-TABLE.
+002870     05  RST-MAX-LOCATIONS         PIC 9(4) VALUE 9000.
+002880     05  RST-LOCATION-COUNT        PIC 9(4) VALUE 0.
+002890     05  RST-LOCATION-ENTRY OCCURS 1 TO 9000 TIMES
+002900             DEPENDING ON RST-LOCATION-COUNT
+002910             ASCENDING KEY IS RST-LOC-PRODUCT-ID RST-LOC-CODE
+002920             INDEXED BY RST-LOCATION-IDX.
+002930         10  RST-LOC-PRODUCT-ID        PIC X(10).
+002940         10  RST-LOC-CODE              PIC X(06).
+002950         10  RST-LOC-QTY               PIC 9(05).
+002960*--------------------------------------------------------------*
+002970* RST-LOCATION-ENTRY IS KEPT SORTED BY PRODUCT ID/LOCATION CODE *
+002980* AT ALL TIMES (LOADED IN THAT ORDER FROM LOCATION-FILE, AND    *
+002990* NEW ROWS ARE INSERTED IN PLACE RATHER THAN APPENDED) SO       *
+003000* SEARCH ALL CAN BINARY-SEARCH IT INSTEAD OF A FULL LINEAR SCAN *
+003010* PER PRODUCT IN VIEW INVENTORY AND GENERATE REPORT.            *
+003020*--------------------------------------------------------------*
+003030
+003040 PROCEDURE DIVISION.
+003050*--------------------------------------------------------------*
+003060* 0000-MAINLINE CONTROLS THE WHOLE RUN - INTERACTIVE MENU OR    *
+003070* UNATTENDED BATCH REPORTING, DEPENDING ON THE COMMAND-LINE     *
+003080* PARAMETER CAPTURED DURING INITIALIZATION.                     *
+003090*--------------------------------------------------------------*
+003100 0000-MAINLINE.
+003110     PERFORM 1000-INITIALIZE
+003120     IF RST-BATCH-MODE
+003130         PERFORM 9900-RUN-BATCH-MODE
+003140     ELSE
+003150         PERFORM 2000-PROCESS-MENU
+003160     END-IF
+003170     PERFORM 1900-TERMINATE
+003180     STOP RUN.
+003190
+003200 1000-INITIALIZE.
+003210     MOVE 0 TO RST-PRODUCT-COUNT
+003220     MOVE 0 TO RST-LOCATION-COUNT
+003230     MOVE 0 TO RST-MENU-OPTION
+003240     MOVE 0 TO RST-ENTRY-THRESHOLD
+003250     MOVE "N" TO RST-BATCH-SWITCH
+003260     ACCEPT RST-ARGUMENT-VALUE FROM COMMAND-LINE
+003270     IF RST-ARGUMENT-VALUE (1:5) = "BATCH"
+003280         MOVE "Y" TO RST-BATCH-SWITCH
+003290     END-IF
+003300     PERFORM 9550-OPEN-AUDIT-FILE
+003310     PERFORM 9600-LOAD-INVENTORY-FILE
+003320     PERFORM 9700-LOAD-LOCATION-FILE
+003330     IF RST-BATCH-MODE
+003340         MOVE "BATCH" TO RST-ENTRY-OPERATOR-ID
+003350     ELSE
+003360         DISPLAY "Welcome to RapidStockTracker - Small Business"
+003370         DISPLAY "Inventory Manager."
+003380         DISPLAY "Enter Operator ID: " WITH NO ADVANCING
+003390         ACCEPT RST-ENTRY-OPERATOR-ID
+003400     END-IF.
+003410
+003420 1900-TERMINATE.
+003430     CLOSE INVENTORY-FILE
+003440     CLOSE LOCATION-FILE
+003450     CLOSE AUDIT-FILE
+003460     IF RST-INTERACTIVE-MODE
+003470         DISPLAY "Thank you for using RapidStockTracker. Goodbye!"
+003480     END-IF.
+003490
+003500*--------------------------------------------------------------*
+003510* INTERACTIVE MENU LOOP                                        *
+003520*--------------------------------------------------------------*
+003530 2000-PROCESS-MENU.
+003540     PERFORM UNTIL RST-MENU-OPTION = 9
+003550         PERFORM 2100-DISPLAY-MENU
+003560         ACCEPT RST-MENU-OPTION
+003570         PERFORM 2200-PROCESS-OPTION
+003580     END-PERFORM.
+003590
+003600 2100-DISPLAY-MENU.
+003610     DISPLAY " ".
+003620     DISPLAY "1. Add Product".
+003630     DISPLAY "2. View Inventory".
+003640     DISPLAY "3. Generate Report".
+003650     DISPLAY "4. Update Product".
+003660     DISPLAY "5. Delete Product".
+003670     DISPLAY "6. Receive Stock".
+003680     DISPLAY "7. Issue Stock".
+003690     DISPLAY "8. Low-Stock Report".
+003700     DISPLAY "9. Exit".
+003710
+003720 2200-PROCESS-OPTION.
+003730     EVALUATE RST-MENU-OPTION
+003740         WHEN 1
+003750             PERFORM 3000-ADD-PRODUCT
+003760         WHEN 2
+003770             PERFORM 4000-VIEW-INVENTORY
+003780         WHEN 3
+003790             PERFORM 5000-GENERATE-REPORT
+003800         WHEN 4
+003810             PERFORM 6000-UPDATE-PRODUCT
+003820         WHEN 5
+003830             PERFORM 7000-DELETE-PRODUCT
+003840         WHEN 6
+003850             PERFORM 8000-RECEIVE-STOCK
+003860         WHEN 7
+003870             PERFORM 8100-ISSUE-STOCK
+003880         WHEN 8
+003890             PERFORM 9000-LOW-STOCK-REPORT
+003900         WHEN 9
+003910             CONTINUE
+003920         WHEN OTHER
+003930             DISPLAY "Invalid Option. Please choose a valid"
+003940             DISPLAY "option."
+003950     END-EVALUATE.
+003960
+003970*--------------------------------------------------------------*
+003980* ADD PRODUCT - REJECTS DUPLICATE IDS, VALIDATES QUANTITY AND   *
+003990* PRICE, AND REFUSES THE ADD ONCE THE TABLE IS FULL.            *
+004000*--------------------------------------------------------------*
+004010 3000-ADD-PRODUCT.
+004020     DISPLAY "Enter Product ID: " WITH NO ADVANCING
+004030     ACCEPT RST-ENTRY-PRODUCT-ID
+004040     IF RST-ENTRY-PRODUCT-ID = SPACES
+004050         DISPLAY "Product ID cannot be blank."
+004060     ELSE
+004070         PERFORM 9800-FIND-PRODUCT
+004080         IF RST-RECORD-FOUND
+004090             DISPLAY "Product ID already exists. Use"
+004100             DISPLAY "Update Product to change it instead."
+004110         ELSE
+004120             IF RST-PRODUCT-COUNT >= RST-MAX-PRODUCTS
+004130                 DISPLAY "Inventory is full. Cannot add more"
+004140                 DISPLAY "products - see your supervisor."
+004150             ELSE
+004160                 PERFORM 3100-VALIDATE-NEW-PRODUCT
+004170                 PERFORM 3200-FILE-NEW-PRODUCT
+004180             END-IF
+004190         END-IF
+004200     END-IF.
+004210
+004220*--------------------------------------------------------------*
+004230* VALIDATE-NEW-PRODUCT RE-PROMPTS FOR QUANTITY AND UNIT PRICE  *
+004240* UNTIL EACH COMES BACK NUMERIC AND GREATER THAN ZERO, RATHER  *
+004250* THAN DISCARDING THE WHOLE ENTRY OVER ONE BAD FIELD.          *
+004260*--------------------------------------------------------------*
+004270 3100-VALIDATE-NEW-PRODUCT.
+004280     DISPLAY "Enter Product Name: " WITH NO ADVANCING
+004290     ACCEPT RST-ENTRY-PRODUCT-NAME
+004300     MOVE "N" TO RST-VALID-SWITCH
+004310     PERFORM UNTIL RST-ENTRY-IS-VALID
+004320         PERFORM 3110-PROMPT-QUANTITY
+004330     END-PERFORM
+004340     MOVE "N" TO RST-VALID-SWITCH
+004350     PERFORM UNTIL RST-ENTRY-IS-VALID
+004360         PERFORM 3120-PROMPT-UNIT-PRICE
+004370     END-PERFORM
+004380     PERFORM 3130-PROMPT-REORDER-AND-LOCATION.
+004390
+004400 3110-PROMPT-QUANTITY.
+004410     DISPLAY "Enter Quantity: " WITH NO ADVANCING
+004420     ACCEPT RST-ENTRY-QUANTITY-EDIT
+004430     INSPECT RST-ENTRY-QUANTITY-EDIT
+004440         REPLACING LEADING SPACE BY "0"
+004450     IF RST-ENTRY-QUANTITY-EDIT IS NOT NUMERIC
+004460         DISPLAY "Quantity must be numeric - please"
+004470         DISPLAY "re-enter."
+004480     ELSE
+004490         IF RST-ENTRY-QUANTITY = 0
+004500             DISPLAY "Quantity must be greater than zero -"
+004510             DISPLAY "please re-enter."
+004520         ELSE
+004530             MOVE "Y" TO RST-VALID-SWITCH
+004540         END-IF
+004550     END-IF.
+004560
+004570 3120-PROMPT-UNIT-PRICE.
+004580     DISPLAY "Enter Unit Price (no decimal point, e.g."
+004590         WITH NO ADVANCING
+004600     DISPLAY " 550 = $5.50): " WITH NO ADVANCING
+004610     ACCEPT RST-ENTRY-PRICE-EDIT
+004620     INSPECT RST-ENTRY-PRICE-EDIT
+004630         REPLACING LEADING SPACE BY "0"
+004640     IF RST-ENTRY-PRICE-EDIT IS NOT NUMERIC
+004650         DISPLAY "Unit Price must be numeric, with no"
+004660         DISPLAY "decimal point (e.g. 550 = $5.50) -"
+004670         DISPLAY "please re-enter."
+004680     ELSE
+004690         IF RST-ENTRY-UNIT-PRICE = 0
+004700             DISPLAY "Unit Price must be greater than zero -"
+004710             DISPLAY "please re-enter."
+004720         ELSE
+004730             MOVE "Y" TO RST-VALID-SWITCH
+004740         END-IF
+004750     END-IF.
+004760
+004770 3130-PROMPT-REORDER-AND-LOCATION.
+004780     DISPLAY "Enter Reorder Level: " WITH NO ADVANCING
+004790     ACCEPT RST-ENTRY-REORDER-EDIT
+004800     INSPECT RST-ENTRY-REORDER-EDIT
+004810         REPLACING LEADING SPACE BY "0"
+004820     IF RST-ENTRY-REORDER-EDIT IS NOT NUMERIC
+004830         MOVE 0 TO RST-ENTRY-REORDER-LEVEL
+004840     END-IF
+004850     DISPLAY "Enter Home Location Code (blank if none): "
+004860         WITH NO ADVANCING
+004870     ACCEPT RST-ENTRY-LOCATION-CODE.
+004880
+004890 3200-FILE-NEW-PRODUCT.
+004900     ADD 1 TO RST-PRODUCT-COUNT
+004910     SET RST-PRODUCT-IDX TO RST-PRODUCT-COUNT
+004920     MOVE RST-ENTRY-PRODUCT-ID
+004930         TO RST-PRODUCT-ID (RST-PRODUCT-IDX)
+004940     MOVE RST-ENTRY-PRODUCT-NAME
+004950         TO RST-PRODUCT-NAME (RST-PRODUCT-IDX)
+004960     MOVE RST-ENTRY-QUANTITY
+004970         TO RST-PRODUCT-QTY (RST-PRODUCT-IDX)
+004980     MOVE RST-ENTRY-UNIT-PRICE
+004990         TO RST-PRODUCT-PRICE (RST-PRODUCT-IDX)
+005000     MOVE RST-ENTRY-REORDER-LEVEL
+005010         TO RST-REORDER-LEVEL (RST-PRODUCT-IDX)
+005020     MOVE RST-ENTRY-LOCATION-CODE
+005030         TO RST-HOME-LOCATION (RST-PRODUCT-IDX)
+005040     PERFORM 9650-WRITE-PRODUCT-TO-FILE
+005050     IF RST-ENTRY-LOCATION-CODE NOT = SPACES
+005060         MOVE RST-ENTRY-QUANTITY TO RST-ENTRY-ADJUST-QTY
+005070         PERFORM 9850-RECEIVE-AT-LOCATION
+005080     END-IF
+005090     MOVE 0 TO RST-QTY-BEFORE
+005100     MOVE RST-ENTRY-QUANTITY TO RST-QTY-AFTER
+005110     MOVE "ADD" TO RST-ACTION-CODE
+005120     PERFORM 9500-WRITE-AUDIT-RECORD
+005130     DISPLAY "Product added successfully.".
+005140
+005150*--------------------------------------------------------------*
+005160* VIEW INVENTORY - SHOWS EACH PRODUCT'S SYSTEM-WIDE QUANTITY    *
+005170* FOLLOWED BY ITS QUANTITY AT EACH WAREHOUSE LOCATION ON FILE.  *
+005180*--------------------------------------------------------------*
+005190 4000-VIEW-INVENTORY.
+005200     IF RST-PRODUCT-COUNT = 0
+005210         DISPLAY "Inventory is empty."
+005220     ELSE
+005230         DISPLAY "Inventory:"
+005240         PERFORM VARYING RST-PRODUCT-IDX FROM 1 BY 1
+005250             UNTIL RST-PRODUCT-IDX > RST-PRODUCT-COUNT
+005260             PERFORM 4100-DISPLAY-PRODUCT-LINE
+005270         END-PERFORM
+005280     END-IF.
+005290
+005300 4100-DISPLAY-PRODUCT-LINE.
+005310     DISPLAY "Product ID: " RST-PRODUCT-ID (RST-PRODUCT-IDX)
+005320     DISPLAY "Product Name: "
+005330         RST-PRODUCT-NAME (RST-PRODUCT-IDX)
+005340     DISPLAY "Quantity (System-Wide): "
+005350         RST-PRODUCT-QTY (RST-PRODUCT-IDX)
+005360     DISPLAY "Unit Price: $" RST-PRODUCT-PRICE (RST-PRODUCT-IDX)
+005370     DISPLAY "Reorder Level: "
+005380         RST-REORDER-LEVEL (RST-PRODUCT-IDX)
+005390     DISPLAY "Home Location: "
+005400         RST-HOME-LOCATION (RST-PRODUCT-IDX)
+005410     MOVE RST-PRODUCT-ID (RST-PRODUCT-IDX) TO RST-ENTRY-PRODUCT-ID
+005420     PERFORM 9870-FIND-FIRST-LOCATION-FOR-PRODUCT
+005430     IF RST-RECORD-FOUND
+005440         PERFORM UNTIL RST-LOCATION-IDX > RST-LOCATION-COUNT
+005450                 OR RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+005460                     NOT = RST-ENTRY-PRODUCT-ID
+005470             PERFORM 4200-DISPLAY-LOCATION-LINE
+005480             PERFORM 9874-STEP-NEXT-LOCATION
+005490         END-PERFORM
+005500     END-IF.
+005510
+005520 4200-DISPLAY-LOCATION-LINE.
+005530     DISPLAY "   Location "
+005540         RST-LOC-CODE (RST-LOCATION-IDX)
+005550         ": " RST-LOC-QTY (RST-LOCATION-IDX).
+005560
+005570*--------------------------------------------------------------*
+005580* GENERATE REPORT - PAGINATED, WITH PAGE SUBTOTALS AND A        *
+005590* GRAND TOTAL ACROSS THE WHOLE INVENTORY.                       *
+005600*--------------------------------------------------------------*
+005610 5000-GENERATE-REPORT.
+005620     IF RST-PRODUCT-COUNT = 0
+005630         MOVE "No products to generate a report."
+005640             TO RST-PRINT-LINE
+005650         PERFORM 9950-WRITE-REPORT-LINE
+005660     ELSE
+005670         ACCEPT RST-SYSTEM-DATE FROM DATE YYYYMMDD
+005680         MOVE 0 TO RST-GRAND-TOTAL
+005690         MOVE 0 TO RST-PAGE-TOTAL
+005700         MOVE 0 TO RST-PAGE-COUNT
+005710         MOVE RST-LINES-PER-PAGE TO RST-LINE-COUNT
+005720         PERFORM VARYING RST-PRODUCT-IDX FROM 1 BY 1
+005730             UNTIL RST-PRODUCT-IDX > RST-PRODUCT-COUNT
+005740             PERFORM 5200-PRINT-REPORT-DETAIL
+005750         END-PERFORM
+005760         PERFORM 5300-PRINT-PAGE-SUBTOTAL
+005770         PERFORM 5400-PRINT-GRAND-TOTAL
+005780     END-IF.
+005790
+005800 5100-PRINT-REPORT-HEADERS.
+005810     ADD 1 TO RST-PAGE-COUNT
+005820     MOVE RST-PAGE-COUNT TO RST-HDG-PAGE-NO
+005830     MOVE RST-SYS-YEAR TO RST-HDG-YEAR
+005840     MOVE RST-SYS-MONTH TO RST-HDG-MONTH
+005850     MOVE RST-SYS-DAY TO RST-HDG-DAY
+005860     MOVE RST-REPORT-HEADING-1 TO RST-PRINT-LINE
+005870     PERFORM 9950-WRITE-REPORT-LINE
+005880     MOVE RST-REPORT-HEADING-2 TO RST-PRINT-LINE
+005890     PERFORM 9950-WRITE-REPORT-LINE
+005900     MOVE RST-REPORT-HEADING-3 TO RST-PRINT-LINE
+005910     PERFORM 9950-WRITE-REPORT-LINE.
+005920
+005930 5150-CHECK-PAGE-BREAK.
+005940     IF RST-LINE-COUNT >= RST-LINES-PER-PAGE
+005950         IF RST-PAGE-COUNT > 0
+005960             PERFORM 5300-PRINT-PAGE-SUBTOTAL
+005970         END-IF
+005980         PERFORM 5100-PRINT-REPORT-HEADERS
+005990         MOVE 0 TO RST-LINE-COUNT
+006000     END-IF.
+006010
+006020 5200-PRINT-REPORT-DETAIL.
+006030     PERFORM 5150-CHECK-PAGE-BREAK
+006040     COMPUTE RST-TOTAL-VALUE =
+006050         RST-PRODUCT-QTY (RST-PRODUCT-IDX) *
+006060         RST-PRODUCT-PRICE (RST-PRODUCT-IDX)
+006070     ADD RST-TOTAL-VALUE TO RST-GRAND-TOTAL
+006080     ADD RST-TOTAL-VALUE TO RST-PAGE-TOTAL
+006090     MOVE RST-PRODUCT-ID (RST-PRODUCT-IDX) TO RST-DTL-PRODUCT-ID
+006100     MOVE RST-PRODUCT-NAME (RST-PRODUCT-IDX)
+006110         TO RST-DTL-PRODUCT-NAME
+006120     MOVE RST-PRODUCT-QTY (RST-PRODUCT-IDX) TO RST-DTL-QUANTITY
+006130     MOVE RST-PRODUCT-PRICE (RST-PRODUCT-IDX)
+006140         TO RST-DTL-UNIT-PRICE
+006150     MOVE RST-TOTAL-VALUE TO RST-DTL-TOTAL-VALUE
+006160     MOVE RST-REPORT-DETAIL TO RST-PRINT-LINE
+006170     PERFORM 9950-WRITE-REPORT-LINE
+006180     ADD 1 TO RST-LINE-COUNT
+006190     MOVE RST-PRODUCT-ID (RST-PRODUCT-IDX) TO RST-ENTRY-PRODUCT-ID
+006200     PERFORM 9870-FIND-FIRST-LOCATION-FOR-PRODUCT
+006210     IF RST-RECORD-FOUND
+006220         PERFORM UNTIL RST-LOCATION-IDX > RST-LOCATION-COUNT
+006230                 OR RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+006240                     NOT = RST-ENTRY-PRODUCT-ID
+006250             PERFORM 5250-PRINT-REPORT-LOCATION-LINE
+006260             PERFORM 9874-STEP-NEXT-LOCATION
+006270         END-PERFORM
+006280     END-IF.
+006290
+006300 5250-PRINT-REPORT-LOCATION-LINE.
+006310     PERFORM 5150-CHECK-PAGE-BREAK
+006320     MOVE RST-LOC-CODE (RST-LOCATION-IDX)
+006330         TO RST-RLD-LOCATION-CODE
+006340     MOVE RST-LOC-QTY (RST-LOCATION-IDX) TO RST-RLD-QUANTITY
+006350     MOVE RST-REPORT-LOC-DETAIL TO RST-PRINT-LINE
+006360     PERFORM 9950-WRITE-REPORT-LINE
+006370     ADD 1 TO RST-LINE-COUNT.
+006380
+006390 5300-PRINT-PAGE-SUBTOTAL.
+006400     MOVE RST-PAGE-TOTAL TO RST-PGT-EDIT
+006410     MOVE RST-PAGE-SUBTOTAL-LINE TO RST-PRINT-LINE
+006420     PERFORM 9950-WRITE-REPORT-LINE
+006430     MOVE 0 TO RST-PAGE-TOTAL.
+006440
+006450 5400-PRINT-GRAND-TOTAL.
+006460     MOVE RST-GRAND-TOTAL TO RST-GT-EDIT
+006470     MOVE RST-GRAND-TOTAL-LINE TO RST-PRINT-LINE
+006480     PERFORM 9950-WRITE-REPORT-LINE.
+006490
+006500*--------------------------------------------------------------*
+006510* UPDATE PRODUCT - BLANK OR ZERO RESPONSE LEAVES A FIELD        *
+006520* UNCHANGED.                                                    *
+006530*--------------------------------------------------------------*
+006540 6000-UPDATE-PRODUCT.
+006550     DISPLAY "Enter Product ID to update: " WITH NO ADVANCING
+006560     ACCEPT RST-ENTRY-PRODUCT-ID
+006570     PERFORM 9800-FIND-PRODUCT
+006580     IF RST-RECORD-NOT-FOUND
+006590         DISPLAY "Product ID not found."
+006600     ELSE
+006610         PERFORM 6100-APPLY-PRODUCT-UPDATES
+006620     END-IF.
+006630
+006640 6100-APPLY-PRODUCT-UPDATES.
+006650     MOVE RST-PRODUCT-QTY (RST-SUBSCRIPT) TO RST-QTY-BEFORE
+006660     DISPLAY "Current Name: " RST-PRODUCT-NAME (RST-SUBSCRIPT)
+006670     DISPLAY "Enter New Product Name (blank=keep): "
+006680         WITH NO ADVANCING
+006690     ACCEPT RST-ENTRY-PRODUCT-NAME
+006700     IF RST-ENTRY-PRODUCT-NAME NOT = SPACES
+006710         MOVE RST-ENTRY-PRODUCT-NAME
+006720             TO RST-PRODUCT-NAME (RST-SUBSCRIPT)
+006730     END-IF
+006740     DISPLAY "Current Quantity: " RST-PRODUCT-QTY (RST-SUBSCRIPT)
+006750     DISPLAY "Enter New Quantity (blank=keep): "
+006760         WITH NO ADVANCING
+006770     ACCEPT RST-ENTRY-QUANTITY-EDIT
+006780     IF RST-ENTRY-QUANTITY-EDIT NOT = SPACES
+006790         INSPECT RST-ENTRY-QUANTITY-EDIT
+006800             REPLACING LEADING SPACE BY "0"
+006810         IF RST-ENTRY-QUANTITY-EDIT IS NUMERIC
+006820             MOVE RST-ENTRY-QUANTITY
+006830                 TO RST-PRODUCT-QTY (RST-SUBSCRIPT)
+006840         END-IF
+006850     END-IF
+006860     DISPLAY "Current Unit Price: $"
+006870         RST-PRODUCT-PRICE (RST-SUBSCRIPT)
+006880     DISPLAY "Enter New Unit Price (blank=keep, no"
+006890         WITH NO ADVANCING
+006900     DISPLAY " decimal point, e.g. 550 = $5.50): "
+006910         WITH NO ADVANCING
+006920     ACCEPT RST-ENTRY-PRICE-EDIT
+006930     IF RST-ENTRY-PRICE-EDIT NOT = SPACES
+006940         INSPECT RST-ENTRY-PRICE-EDIT
+006950             REPLACING LEADING SPACE BY "0"
+006960         IF RST-ENTRY-PRICE-EDIT IS NUMERIC
+006970             MOVE RST-ENTRY-UNIT-PRICE
+006980                 TO RST-PRODUCT-PRICE (RST-SUBSCRIPT)
+006990         END-IF
+007000     END-IF
+007010     DISPLAY "Current Reorder Level: "
+007020         RST-REORDER-LEVEL (RST-SUBSCRIPT)
+007030     DISPLAY "Enter New Reorder Level (blank=keep): "
+007040         WITH NO ADVANCING
+007050     ACCEPT RST-ENTRY-REORDER-EDIT
+007060     IF RST-ENTRY-REORDER-EDIT NOT = SPACES
+007070         INSPECT RST-ENTRY-REORDER-EDIT
+007080             REPLACING LEADING SPACE BY "0"
+007090         IF RST-ENTRY-REORDER-EDIT IS NUMERIC
+007100             MOVE RST-ENTRY-REORDER-LEVEL
+007110                 TO RST-REORDER-LEVEL (RST-SUBSCRIPT)
+007120         END-IF
+007130     END-IF
+007140     MOVE RST-PRODUCT-QTY (RST-SUBSCRIPT) TO RST-QTY-AFTER
+007150     SET RST-PRODUCT-IDX TO RST-SUBSCRIPT
+007160     PERFORM 9655-REWRITE-PRODUCT-TO-FILE
+007170     MOVE "UPDATE" TO RST-ACTION-CODE
+007180     PERFORM 9500-WRITE-AUDIT-RECORD
+007190     DISPLAY "Product updated successfully.".
+007200
+007210*--------------------------------------------------------------*
+007220* DELETE PRODUCT - COMPACTS THE TABLE SO THERE IS NO GAP LEFT   *
+007230* BEHIND FOR LATER SUBSCRIPTS TO TRIP OVER.                     *
+007240*--------------------------------------------------------------*
+007250 7000-DELETE-PRODUCT.
+007260     DISPLAY "Enter Product ID to delete: " WITH NO ADVANCING
+007270     ACCEPT RST-ENTRY-PRODUCT-ID
+007280     PERFORM 9800-FIND-PRODUCT
+007290     IF RST-RECORD-NOT-FOUND
+007300         DISPLAY "Product ID not found."
+007310     ELSE
+007320         DISPLAY "Delete " RST-PRODUCT-NAME (RST-SUBSCRIPT)
+007330             " permanently? (Y/N): " WITH NO ADVANCING
+007340         ACCEPT RST-ENTRY-YES-NO
+007350         IF RST-ENTRY-YES-NO = "Y" OR RST-ENTRY-YES-NO = "y"
+007360             PERFORM 7100-REMOVE-PRODUCT-ENTRY
+007370         ELSE
+007380             DISPLAY "Delete cancelled."
+007390         END-IF
+007400     END-IF.
+007410
+007420 7100-REMOVE-PRODUCT-ENTRY.
+007430     MOVE RST-PRODUCT-QTY (RST-SUBSCRIPT) TO RST-QTY-BEFORE
+007440     MOVE 0 TO RST-QTY-AFTER
+007450     PERFORM 9660-DELETE-PRODUCT-FROM-FILE
+007460     PERFORM 7200-SHIFT-ENTRIES-DOWN
+007470     SUBTRACT 1 FROM RST-PRODUCT-COUNT
+007480     PERFORM 7300-REMOVE-LOCATION-ENTRIES-FOR-PRODUCT
+007490     MOVE "DELETE" TO RST-ACTION-CODE
+007500     PERFORM 9500-WRITE-AUDIT-RECORD
+007510     DISPLAY "Product deleted.".
+007520
+007530 7200-SHIFT-ENTRIES-DOWN.
+007540     PERFORM VARYING RST-PRODUCT-IDX FROM RST-SUBSCRIPT BY 1
+007550         UNTIL RST-PRODUCT-IDX >= RST-PRODUCT-COUNT
+007560         PERFORM 7250-COPY-NEXT-ENTRY-DOWN
+007570     END-PERFORM.
+007580
+007590 7250-COPY-NEXT-ENTRY-DOWN.
+007600     MOVE RST-PRODUCT-ID (RST-PRODUCT-IDX + 1)
+007610         TO RST-PRODUCT-ID (RST-PRODUCT-IDX)
+007620     MOVE RST-PRODUCT-NAME (RST-PRODUCT-IDX + 1)
+007630         TO RST-PRODUCT-NAME (RST-PRODUCT-IDX)
+007640     MOVE RST-PRODUCT-QTY (RST-PRODUCT-IDX + 1)
+007650         TO RST-PRODUCT-QTY (RST-PRODUCT-IDX)
+007660     MOVE RST-PRODUCT-PRICE (RST-PRODUCT-IDX + 1)
+007670         TO RST-PRODUCT-PRICE (RST-PRODUCT-IDX)
+007680     MOVE RST-REORDER-LEVEL (RST-PRODUCT-IDX + 1)
+007690         TO RST-REORDER-LEVEL (RST-PRODUCT-IDX)
+007700     MOVE RST-HOME-LOCATION (RST-PRODUCT-IDX + 1)
+007710         TO RST-HOME-LOCATION (RST-PRODUCT-IDX).
+007720
+007730*--------------------------------------------------------------*
+007740* DELETE ALSO DROPS ANY LOCATION ROWS FOR THE PRODUCT, SO A     *
+007750* LATER REUSE OF THE SAME PRODUCT ID DOES NOT SILENTLY INHERIT  *
+007760* STOCK LEFT BEHIND AT A WAREHOUSE OR BIN.                      *
+007770*--------------------------------------------------------------*
+007780 7300-REMOVE-LOCATION-ENTRIES-FOR-PRODUCT.
+007790     PERFORM 7310-FIND-ANY-LOCATION-FOR-PRODUCT
+007800     PERFORM UNTIL RST-RECORD-NOT-FOUND
+007810         PERFORM 7350-REMOVE-ONE-LOCATION-ENTRY
+007820         PERFORM 7310-FIND-ANY-LOCATION-FOR-PRODUCT
+007830     END-PERFORM.
+007840
+007850 7310-FIND-ANY-LOCATION-FOR-PRODUCT.
+007860     MOVE "N" TO RST-FOUND-SWITCH
+007870     PERFORM VARYING RST-LOCATION-IDX FROM 1 BY 1
+007880         UNTIL RST-LOCATION-IDX > RST-LOCATION-COUNT
+007890             OR RST-RECORD-FOUND
+007900         PERFORM 7320-CHECK-ANY-LOCATION-MATCH
+007910     END-PERFORM.
+007920
+007930 7320-CHECK-ANY-LOCATION-MATCH.
+007940     IF RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+007950             = RST-ENTRY-PRODUCT-ID
+007960         MOVE "Y" TO RST-FOUND-SWITCH
+007970         SET RST-LOC-SUBSCRIPT TO RST-LOCATION-IDX
+007980     END-IF.
+007990
+008000 7350-REMOVE-ONE-LOCATION-ENTRY.
+008010     MOVE RST-ENTRY-PRODUCT-ID TO RST-FILE-LOC-PRODUCT-ID
+008020     MOVE RST-LOC-CODE (RST-LOC-SUBSCRIPT)
+008030         TO RST-FILE-LOCATION-CODE
+008040     DELETE LOCATION-FILE RECORD
+008050     IF RST-LOCATION-STATUS NOT = "00"
+008060         DISPLAY "Warning: could not delete location"
+008070         DISPLAY "record, status " RST-LOCATION-STATUS
+008080     END-IF
+008090     PERFORM 7360-SHIFT-LOCATIONS-DOWN
+008100     SUBTRACT 1 FROM RST-LOCATION-COUNT.
+008110
+008120 7360-SHIFT-LOCATIONS-DOWN.
+008130     PERFORM VARYING RST-LOCATION-IDX FROM RST-LOC-SUBSCRIPT BY 1
+008140         UNTIL RST-LOCATION-IDX >= RST-LOCATION-COUNT
+008150         PERFORM 7370-COPY-NEXT-LOCATION-DOWN
+008160     END-PERFORM.
+008170
+008180 7370-COPY-NEXT-LOCATION-DOWN.
+008190     MOVE RST-LOC-PRODUCT-ID (RST-LOCATION-IDX + 1)
+008200         TO RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+008210     MOVE RST-LOC-CODE (RST-LOCATION-IDX + 1)
+008220         TO RST-LOC-CODE (RST-LOCATION-IDX)
+008230     MOVE RST-LOC-QTY (RST-LOCATION-IDX + 1)
+008240         TO RST-LOC-QTY (RST-LOCATION-IDX).
+008250
+008260*--------------------------------------------------------------*
+008270* RECEIVE STOCK - ADDS TO AN EXISTING PRODUCT'S QUANTITY, BOTH  *
+008280* SYSTEM-WIDE AND AT THE NAMED LOCATION.                        *
+008290*--------------------------------------------------------------*
+008300 8000-RECEIVE-STOCK.
+008310     DISPLAY "Enter Product ID to receive stock for: "
+008320         WITH NO ADVANCING
+008330     ACCEPT RST-ENTRY-PRODUCT-ID
+008340     PERFORM 9800-FIND-PRODUCT
+008350     IF RST-RECORD-NOT-FOUND
+008360         DISPLAY "Product ID not found."
+008370     ELSE
+008380         DISPLAY "Enter Location Code: " WITH NO ADVANCING
+008390         ACCEPT RST-ENTRY-LOCATION-CODE
+008400         DISPLAY "Enter Quantity Received: " WITH NO ADVANCING
+008410         ACCEPT RST-ENTRY-ADJUST-EDIT
+008420         INSPECT RST-ENTRY-ADJUST-EDIT
+008430             REPLACING LEADING SPACE BY "0"
+008440         IF RST-ENTRY-ADJUST-EDIT IS NOT NUMERIC
+008450                 OR RST-ENTRY-ADJUST-QTY = 0
+008460             DISPLAY "Quantity received must be a positive"
+008470             DISPLAY "number."
+008480         ELSE
+008490             PERFORM 8050-POST-RECEIPT
+008500         END-IF
+008510     END-IF.
+008520
+008530 8050-POST-RECEIPT.
+008540     MOVE RST-PRODUCT-QTY (RST-SUBSCRIPT) TO RST-QTY-BEFORE
+008550     ADD RST-ENTRY-ADJUST-QTY TO RST-PRODUCT-QTY (RST-SUBSCRIPT)
+008560     MOVE RST-PRODUCT-QTY (RST-SUBSCRIPT) TO RST-QTY-AFTER
+008570     SET RST-PRODUCT-IDX TO RST-SUBSCRIPT
+008580     PERFORM 9655-REWRITE-PRODUCT-TO-FILE
+008590     IF RST-ENTRY-LOCATION-CODE NOT = SPACES
+008600         PERFORM 9850-RECEIVE-AT-LOCATION
+008610     END-IF
+008620     MOVE "RECEIVE" TO RST-ACTION-CODE
+008630     PERFORM 9500-WRITE-AUDIT-RECORD
+008640     DISPLAY "Stock received successfully.".
+008650
+008660*--------------------------------------------------------------*
+008670* ISSUE STOCK - SUBTRACTS FROM AN EXISTING PRODUCT'S QUANTITY,  *
+008680* REJECTING THE ISSUE RATHER THAN GOING NEGATIVE EITHER         *
+008690* SYSTEM-WIDE OR AT THE NAMED LOCATION.                         *
+008700*--------------------------------------------------------------*
+008710 8100-ISSUE-STOCK.
+008720     DISPLAY "Enter Product ID to issue stock from: "
+008730         WITH NO ADVANCING
+008740     ACCEPT RST-ENTRY-PRODUCT-ID
+008750     PERFORM 9800-FIND-PRODUCT
+008760     IF RST-RECORD-NOT-FOUND
+008770         DISPLAY "Product ID not found."
+008780     ELSE
+008790         DISPLAY "Enter Location Code: " WITH NO ADVANCING
+008800         ACCEPT RST-ENTRY-LOCATION-CODE
+008810         DISPLAY "Enter Quantity Issued: " WITH NO ADVANCING
+008820         ACCEPT RST-ENTRY-ADJUST-EDIT
+008830         INSPECT RST-ENTRY-ADJUST-EDIT
+008840             REPLACING LEADING SPACE BY "0"
+008850         IF RST-ENTRY-ADJUST-EDIT IS NOT NUMERIC
+008860                 OR RST-ENTRY-ADJUST-QTY = 0
+008870             DISPLAY "Quantity issued must be a positive"
+008880             DISPLAY "number."
+008890         ELSE
+008900             IF RST-ENTRY-ADJUST-QTY >
+008910                     RST-PRODUCT-QTY (RST-SUBSCRIPT)
+008920                 DISPLAY "Issue would take quantity negative -"
+008930                 DISPLAY "rejected."
+008940             ELSE
+008950                 PERFORM 8150-POST-ISSUE
+008960             END-IF
+008970         END-IF
+008980     END-IF.
+008990
+009000 8150-POST-ISSUE.
+009010     IF RST-ENTRY-LOCATION-CODE NOT = SPACES
+009020         PERFORM 9860-ISSUE-AT-LOCATION
+009030     END-IF
+009040     MOVE RST-PRODUCT-QTY (RST-SUBSCRIPT) TO RST-QTY-BEFORE
+009050     SUBTRACT RST-ENTRY-ADJUST-QTY
+009060         FROM RST-PRODUCT-QTY (RST-SUBSCRIPT)
+009070     MOVE RST-PRODUCT-QTY (RST-SUBSCRIPT) TO RST-QTY-AFTER
+009080     SET RST-PRODUCT-IDX TO RST-SUBSCRIPT
+009090     PERFORM 9655-REWRITE-PRODUCT-TO-FILE
+009100     MOVE "ISSUE" TO RST-ACTION-CODE
+009110     PERFORM 9500-WRITE-AUDIT-RECORD
+009120     DISPLAY "Stock issued successfully.".
+009130
+009140*--------------------------------------------------------------*
+009150* LOW-STOCK / REORDER REPORT - A ZERO THRESHOLD MEANS "USE      *
+009160* EACH PRODUCT'S OWN REORDER LEVEL" RATHER THAN ONE FLAT CUT.   *
+009170*--------------------------------------------------------------*
+009180 9000-LOW-STOCK-REPORT.
+009190     IF RST-INTERACTIVE-MODE
+009200         DISPLAY "Enter reorder threshold (0=use each"
+009210         DISPLAY "product's own level): " WITH NO ADVANCING
+009220         ACCEPT RST-ENTRY-THRESHOLD-EDIT
+009230         INSPECT RST-ENTRY-THRESHOLD-EDIT
+009240             REPLACING LEADING SPACE BY "0"
+009250         IF RST-ENTRY-THRESHOLD-EDIT IS NOT NUMERIC
+009260             MOVE 0 TO RST-ENTRY-THRESHOLD
+009270         END-IF
+009280     END-IF
+009290     MOVE RST-LOW-STOCK-HEADING TO RST-PRINT-LINE
+009300     PERFORM 9950-WRITE-REPORT-LINE
+009310     MOVE RST-LOW-STOCK-COLUMN-HEADING TO RST-PRINT-LINE
+009320     PERFORM 9950-WRITE-REPORT-LINE
+009330     IF RST-PRODUCT-COUNT = 0
+009340         MOVE "No products on file." TO RST-PRINT-LINE
+009350         PERFORM 9950-WRITE-REPORT-LINE
+009360     ELSE
+009370         PERFORM VARYING RST-PRODUCT-IDX FROM 1 BY 1
+009380             UNTIL RST-PRODUCT-IDX > RST-PRODUCT-COUNT
+009390             PERFORM 9100-PRINT-LOW-STOCK-LINE
+009400         END-PERFORM
+009410     END-IF.
+009420
+009430 9100-PRINT-LOW-STOCK-LINE.
+009440     IF RST-ENTRY-THRESHOLD > 0
+009450         IF RST-PRODUCT-QTY (RST-PRODUCT-IDX) <=
+009460                 RST-ENTRY-THRESHOLD
+009470             PERFORM 9150-WRITE-LOW-STOCK-DETAIL
+009480         END-IF
+009490     ELSE
+009500         IF RST-PRODUCT-QTY (RST-PRODUCT-IDX) <=
+009510                 RST-REORDER-LEVEL (RST-PRODUCT-IDX)
+009520             PERFORM 9150-WRITE-LOW-STOCK-DETAIL
+009530         END-IF
+009540     END-IF.
+009550
+009560 9150-WRITE-LOW-STOCK-DETAIL.
+009570     MOVE RST-PRODUCT-ID (RST-PRODUCT-IDX) TO RST-LSD-PRODUCT-ID
+009580     MOVE RST-PRODUCT-NAME (RST-PRODUCT-IDX)
+009590         TO RST-LSD-PRODUCT-NAME
+009600     MOVE RST-PRODUCT-QTY (RST-PRODUCT-IDX) TO RST-LSD-ON-HAND
+009610     MOVE RST-REORDER-LEVEL (RST-PRODUCT-IDX) TO RST-LSD-REORDER
+009620     MOVE RST-LOW-STOCK-DETAIL TO RST-PRINT-LINE
+009630     PERFORM 9950-WRITE-REPORT-LINE.
+009640
+009650*--------------------------------------------------------------*
+009660* AUDIT TRAIL                                                   *
+009670*--------------------------------------------------------------*
+009680 9500-WRITE-AUDIT-RECORD.
+009690     ACCEPT RST-SYSTEM-DATE FROM DATE YYYYMMDD
+009700     ACCEPT RST-SYSTEM-TIME FROM TIME
+009710     MOVE RST-SYS-YEAR TO RST-AUDIT-YEAR
+009720     MOVE RST-SYS-MONTH TO RST-AUDIT-MONTH
+009730     MOVE RST-SYS-DAY TO RST-AUDIT-DAY
+009740     MOVE RST-SYS-HOUR TO RST-AUDIT-HOUR
+009750     MOVE RST-SYS-MINUTE TO RST-AUDIT-MINUTE
+009760     MOVE RST-SYS-SECOND TO RST-AUDIT-SECOND
+009770     MOVE RST-ENTRY-OPERATOR-ID TO RST-AUDIT-OPERATOR
+009780     MOVE RST-ENTRY-PRODUCT-ID TO RST-AUDIT-PRODUCT-ID
+009790     MOVE RST-ACTION-CODE TO RST-AUDIT-ACTION
+009800     MOVE RST-QTY-BEFORE TO RST-AUDIT-QTY-BEFORE
+009810     MOVE RST-QTY-AFTER TO RST-AUDIT-QTY-AFTER
+009820     MOVE RST-AUDIT-LINE TO AUDIT-FILE-RECORD
+009830     WRITE AUDIT-FILE-RECORD
+009840     IF RST-AUDIT-STATUS NOT = "00"
+009850         DISPLAY "Warning: could not write audit record,"
+009860         DISPLAY "status " RST-AUDIT-STATUS
+009870     END-IF.
+009880
+009890 9550-OPEN-AUDIT-FILE.
+009900     OPEN EXTEND AUDIT-FILE
+009910     IF RST-AUDIT-STATUS = "35"
+009920         OPEN OUTPUT AUDIT-FILE
+009930         CLOSE AUDIT-FILE
+009940         OPEN EXTEND AUDIT-FILE
+009950     END-IF.
+009960
+009970*--------------------------------------------------------------*
+009980* INVENTORY FILE I/O                                            *
+009990*--------------------------------------------------------------*
+010000 9600-LOAD-INVENTORY-FILE.
+010010     OPEN I-O INVENTORY-FILE
+010020     IF RST-INVENTORY-STATUS = "35"
+010030         OPEN OUTPUT INVENTORY-FILE
+010040         CLOSE INVENTORY-FILE
+010050         OPEN I-O INVENTORY-FILE
+010060     END-IF
+010070     IF RST-INVENTORY-STATUS NOT = "00"
+010080         DISPLAY "Warning: inventory file open failed,"
+010090         DISPLAY "status " RST-INVENTORY-STATUS
+010100     ELSE
+010110         PERFORM 9610-READ-INVENTORY-RECORD
+010120         PERFORM UNTIL RST-INVENTORY-STATUS NOT = "00"
+010130             PERFORM 9620-STORE-INVENTORY-RECORD
+010140             PERFORM 9610-READ-INVENTORY-RECORD
+010150         END-PERFORM
+010160     END-IF.
+010170
+010180 9610-READ-INVENTORY-RECORD.
+010190     READ INVENTORY-FILE NEXT RECORD.
+010200
+010210 9620-STORE-INVENTORY-RECORD.
+010220     ADD 1 TO RST-PRODUCT-COUNT
+010230     SET RST-PRODUCT-IDX TO RST-PRODUCT-COUNT
+010240     MOVE RST-FILE-PRODUCT-ID TO RST-PRODUCT-ID (RST-PRODUCT-IDX)
+010250     MOVE RST-FILE-PRODUCT-NAME
+010260         TO RST-PRODUCT-NAME (RST-PRODUCT-IDX)
+010270     MOVE RST-FILE-PRODUCT-QTY
+010280         TO RST-PRODUCT-QTY (RST-PRODUCT-IDX)
+010290     MOVE RST-FILE-PRODUCT-PRICE
+010300         TO RST-PRODUCT-PRICE (RST-PRODUCT-IDX)
+010310     MOVE RST-FILE-REORDER-LEVEL
+010320         TO RST-REORDER-LEVEL (RST-PRODUCT-IDX)
+010330     MOVE RST-FILE-HOME-LOCATION
+010340         TO RST-HOME-LOCATION (RST-PRODUCT-IDX).
+010350
+010360 9650-WRITE-PRODUCT-TO-FILE.
+010370     MOVE RST-PRODUCT-ID (RST-PRODUCT-IDX) TO RST-FILE-PRODUCT-ID
+010380     MOVE RST-PRODUCT-NAME (RST-PRODUCT-IDX)
+010390         TO RST-FILE-PRODUCT-NAME
+010400     MOVE RST-PRODUCT-QTY (RST-PRODUCT-IDX)
+010410         TO RST-FILE-PRODUCT-QTY
+010420     MOVE RST-PRODUCT-PRICE (RST-PRODUCT-IDX)
+010430         TO RST-FILE-PRODUCT-PRICE
+010440     MOVE RST-REORDER-LEVEL (RST-PRODUCT-IDX)
+010450         TO RST-FILE-REORDER-LEVEL
+010460     MOVE RST-HOME-LOCATION (RST-PRODUCT-IDX)
+010470         TO RST-FILE-HOME-LOCATION
+010480     WRITE INVENTORY-RECORD
+010490     IF RST-INVENTORY-STATUS NOT = "00"
+010500         DISPLAY "Warning: could not write inventory record,"
+010510         DISPLAY "status " RST-INVENTORY-STATUS
+010520     END-IF.
+010530
+010540 9655-REWRITE-PRODUCT-TO-FILE.
+010550     MOVE RST-PRODUCT-ID (RST-PRODUCT-IDX) TO RST-FILE-PRODUCT-ID
+010560     MOVE RST-PRODUCT-NAME (RST-PRODUCT-IDX)
+010570         TO RST-FILE-PRODUCT-NAME
+010580     MOVE RST-PRODUCT-QTY (RST-PRODUCT-IDX)
+010590         TO RST-FILE-PRODUCT-QTY
+010600     MOVE RST-PRODUCT-PRICE (RST-PRODUCT-IDX)
+010610         TO RST-FILE-PRODUCT-PRICE
+010620     MOVE RST-REORDER-LEVEL (RST-PRODUCT-IDX)
+010630         TO RST-FILE-REORDER-LEVEL
+010640     MOVE RST-HOME-LOCATION (RST-PRODUCT-IDX)
+010650         TO RST-FILE-HOME-LOCATION
+010660     REWRITE INVENTORY-RECORD
+010670     IF RST-INVENTORY-STATUS NOT = "00"
+010680         DISPLAY "Warning: could not rewrite inventory"
+010690         DISPLAY "record, status " RST-INVENTORY-STATUS
+010700     END-IF.
+010710
+010720 9660-DELETE-PRODUCT-FROM-FILE.
+010730     MOVE RST-ENTRY-PRODUCT-ID TO RST-FILE-PRODUCT-ID
+010740     DELETE INVENTORY-FILE RECORD
+010750     IF RST-INVENTORY-STATUS NOT = "00"
+010760         DISPLAY "Warning: could not delete inventory"
+010770         DISPLAY "record, status " RST-INVENTORY-STATUS
+010780     END-IF.
+010790
+010800*--------------------------------------------------------------*
+010810* LOCATION FILE I/O                                             *
+010820*--------------------------------------------------------------*
+010830 9700-LOAD-LOCATION-FILE.
+010840     OPEN I-O LOCATION-FILE
+010850     IF RST-LOCATION-STATUS = "35"
+010860         OPEN OUTPUT LOCATION-FILE
+010870         CLOSE LOCATION-FILE
+010880         OPEN I-O LOCATION-FILE
+010890     END-IF
+010900     IF RST-LOCATION-STATUS NOT = "00"
+010910         DISPLAY "Warning: location file open failed,"
+010920         DISPLAY "status " RST-LOCATION-STATUS
+010930     ELSE
+010940         PERFORM 9710-READ-LOCATION-RECORD
+010950         PERFORM UNTIL RST-LOCATION-STATUS NOT = "00"
+010960             PERFORM 9720-STORE-LOCATION-RECORD
+010970             PERFORM 9710-READ-LOCATION-RECORD
+010980         END-PERFORM
+010990     END-IF.
+011000
+011010 9710-READ-LOCATION-RECORD.
+011020     READ LOCATION-FILE NEXT RECORD.
+011030
+011040 9720-STORE-LOCATION-RECORD.
+011050     ADD 1 TO RST-LOCATION-COUNT
+011060     SET RST-LOCATION-IDX TO RST-LOCATION-COUNT
+011070     MOVE RST-FILE-LOC-PRODUCT-ID
+011080         TO RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+011090     MOVE RST-FILE-LOCATION-CODE
+011100         TO RST-LOC-CODE (RST-LOCATION-IDX)
+011110     MOVE RST-FILE-LOCATION-QTY
+011120         TO RST-LOC-QTY (RST-LOCATION-IDX).
+011130
+011140*--------------------------------------------------------------*
+011150* PRODUCT AND LOCATION TABLE LOOKUPS                            *
+011160*--------------------------------------------------------------*
+011170 9800-FIND-PRODUCT.
+011180     MOVE "N" TO RST-FOUND-SWITCH
+011190     PERFORM VARYING RST-PRODUCT-IDX FROM 1 BY 1
+011200         UNTIL RST-PRODUCT-IDX > RST-PRODUCT-COUNT
+011210             OR RST-RECORD-FOUND
+011220         PERFORM 9810-CHECK-PRODUCT-MATCH
+011230     END-PERFORM.
+011240
+011250 9810-CHECK-PRODUCT-MATCH.
+011260     IF RST-PRODUCT-ID (RST-PRODUCT-IDX) = RST-ENTRY-PRODUCT-ID
+011270         MOVE "Y" TO RST-FOUND-SWITCH
+011280         SET RST-SUBSCRIPT TO RST-PRODUCT-IDX
+011290     END-IF.
+011300
+011310 9845-FIND-LOCATION-ENTRY.
+011320     MOVE "N" TO RST-FOUND-SWITCH
+011330     PERFORM VARYING RST-LOCATION-IDX FROM 1 BY 1
+011340         UNTIL RST-LOCATION-IDX > RST-LOCATION-COUNT
+011350             OR RST-RECORD-FOUND
+011360         PERFORM 9855-CHECK-LOCATION-MATCH
+011370     END-PERFORM.
+011380
+011390 9855-CHECK-LOCATION-MATCH.
+011400     IF RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+011410             = RST-ENTRY-PRODUCT-ID
+011420             AND RST-LOC-CODE (RST-LOCATION-IDX)
+011430             = RST-ENTRY-LOCATION-CODE
+011440         MOVE "Y" TO RST-FOUND-SWITCH
+011450         SET RST-LOC-SUBSCRIPT TO RST-LOCATION-IDX
+011460     END-IF.
+011470
+011480*--------------------------------------------------------------*
+011490* FINDS THE FIRST LOCATION ROW FOR RST-ENTRY-PRODUCT-ID WITHOUT *
+011500* SCANNING THE WHOLE TABLE - RST-LOCATION-ENTRY IS KEPT SORTED *
+011510* BY PRODUCT ID/LOCATION CODE (SEE RST-LOCATION-TABLE), SO      *
+011520* SEARCH ALL CAN BINARY-SEARCH STRAIGHT TO ANY ROW FOR THE      *
+011530* PRODUCT, AND 9872 THEN STEPS BACK TO THE FIRST SUCH ROW. THE  *
+011540* CALLER CAN THEN WALK FORWARD ONLY AS FAR AS THE PRODUCT'S OWN *
+011550* ROWS INSTEAD OF TO THE END OF THE TABLE.                      *
+011560*--------------------------------------------------------------*
+011570 9870-FIND-FIRST-LOCATION-FOR-PRODUCT.
+011580     MOVE "N" TO RST-FOUND-SWITCH
+011590     IF RST-LOCATION-COUNT > 0
+011600         SEARCH ALL RST-LOCATION-ENTRY
+011610             WHEN RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+011620                     = RST-ENTRY-PRODUCT-ID
+011630                 MOVE "Y" TO RST-FOUND-SWITCH
+011640         END-SEARCH
+011650     END-IF
+011660     IF RST-RECORD-FOUND
+011670         PERFORM 9872-STEP-BLOCK-START-BACK
+011680     END-IF.
+011690
+011700 9872-STEP-BLOCK-START-BACK.
+011710     PERFORM UNTIL RST-LOCATION-IDX = 1
+011720         OR RST-LOC-PRODUCT-ID (RST-LOCATION-IDX - 1)
+011730             NOT = RST-ENTRY-PRODUCT-ID
+011740         PERFORM 9873-BACK-UP-ONE-LOCATION
+011750     END-PERFORM.
+011760
+011770 9873-BACK-UP-ONE-LOCATION.
+011780     SET RST-LOCATION-IDX DOWN BY 1.
+011790
+011800 9874-STEP-NEXT-LOCATION.
+011810     SET RST-LOCATION-IDX UP BY 1.
+011820
+011830 9850-RECEIVE-AT-LOCATION.
+011840     PERFORM 9845-FIND-LOCATION-ENTRY
+011850     IF RST-RECORD-FOUND
+011860         ADD RST-ENTRY-ADJUST-QTY
+011870             TO RST-LOC-QTY (RST-LOC-SUBSCRIPT)
+011880         SET RST-LOCATION-IDX TO RST-LOC-SUBSCRIPT
+011890         PERFORM 9756-REWRITE-LOCATION-TO-FILE
+011900     ELSE
+011910         IF RST-LOCATION-COUNT >= RST-MAX-LOCATIONS
+011920             DISPLAY "Location table is full - quantity not"
+011930             DISPLAY "tracked by site."
+011940         ELSE
+011950             PERFORM 9862-FIND-LOCATION-INSERT-POINT
+011960             ADD 1 TO RST-LOCATION-COUNT
+011970             PERFORM 9864-SHIFT-LOCATIONS-UP
+011980             PERFORM 9867-STORE-NEW-LOCATION-ENTRY
+011990             PERFORM 9751-WRITE-LOCATION-TO-FILE
+012000         END-IF
+012010     END-IF.
+012020
+012030*--------------------------------------------------------------*
+012040* THE LOCATION TABLE IS KEPT SORTED BY PRODUCT ID/LOCATION CODE *
+012050* AT ALL TIMES (SEE RST-LOCATION-TABLE) SO VIEW INVENTORY AND   *
+012060* GENERATE REPORT CAN SEARCH ALL INSTEAD OF RESCANNING THE      *
+012070* WHOLE TABLE PER PRODUCT. A NEW ROW MUST THEREFORE BE INSERTED *
+012080* IN SORTED POSITION RATHER THAN SIMPLY APPENDED - 9862 FINDS   *
+012090* WHERE IT BELONGS (BEFORE RST-LOCATION-COUNT IS GROWN), 9864   *
+012100* OPENS A SLOT THERE BY SHIFTING THE REMAINING ROWS UP ONE, AND *
+012110* 9867 STORES THE NEW ROW IN IT.                                *
+012120*--------------------------------------------------------------*
+012130 9862-FIND-LOCATION-INSERT-POINT.
+012140     MOVE "N" TO RST-FOUND-SWITCH
+012150     MOVE RST-LOCATION-COUNT TO RST-LOC-INSERT-POINT
+012160     ADD 1 TO RST-LOC-INSERT-POINT
+012170     PERFORM VARYING RST-LOCATION-IDX FROM 1 BY 1
+012180         UNTIL RST-LOCATION-IDX > RST-LOCATION-COUNT
+012190             OR RST-RECORD-FOUND
+012200         PERFORM 9863-CHECK-INSERT-POINT
+012210     END-PERFORM.
+012220
+012230 9863-CHECK-INSERT-POINT.
+012240     IF RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+012250             > RST-ENTRY-PRODUCT-ID
+012260         OR (RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+012270             = RST-ENTRY-PRODUCT-ID
+012280         AND RST-LOC-CODE (RST-LOCATION-IDX)
+012290             > RST-ENTRY-LOCATION-CODE)
+012300         MOVE "Y" TO RST-FOUND-SWITCH
+012310         SET RST-LOC-INSERT-POINT TO RST-LOCATION-IDX
+012320     END-IF.
+012330
+012340*--------------------------------------------------------------*
+012350* RST-LOCATION-COUNT HAS ALREADY BEEN GROWN BY ONE BY THE TIME  *
+012360* THIS RUNS, SO THE NEW LAST SLOT IS ALREADY VALID TO WRITE TO. *
+012370* EACH STEP COPIES THE ROW ONE BELOW THE CURRENT INDEX UP INTO  *
+012380* IT, WORKING DOWNWARD FROM THE END UNTIL THE SLOT JUST ABOVE   *
+012390* THE INSERT POINT HAS BEEN FILLED, OPENING UP THE INSERT POINT *
+012400* ITSELF FOR 9867 TO STORE THE NEW ROW IN.                      *
+012410*--------------------------------------------------------------*
+012420 9864-SHIFT-LOCATIONS-UP.
+012430     PERFORM VARYING RST-LOCATION-IDX
+012440             FROM RST-LOCATION-COUNT BY -1
+012450         UNTIL RST-LOCATION-IDX <= RST-LOC-INSERT-POINT
+012460         PERFORM 9866-COPY-LOCATION-ENTRY-UP
+012470     END-PERFORM.
+012480
+012490 9866-COPY-LOCATION-ENTRY-UP.
+012500     MOVE RST-LOC-PRODUCT-ID (RST-LOCATION-IDX - 1)
+012510         TO RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+012520     MOVE RST-LOC-CODE (RST-LOCATION-IDX - 1)
+012530         TO RST-LOC-CODE (RST-LOCATION-IDX)
+012540     MOVE RST-LOC-QTY (RST-LOCATION-IDX - 1)
+012550         TO RST-LOC-QTY (RST-LOCATION-IDX).
+012560
+012570 9867-STORE-NEW-LOCATION-ENTRY.
+012580     MOVE RST-ENTRY-PRODUCT-ID
+012590         TO RST-LOC-PRODUCT-ID (RST-LOC-INSERT-POINT)
+012600     MOVE RST-ENTRY-LOCATION-CODE
+012610         TO RST-LOC-CODE (RST-LOC-INSERT-POINT)
+012620     MOVE RST-ENTRY-ADJUST-QTY
+012630         TO RST-LOC-QTY (RST-LOC-INSERT-POINT)
+012640     SET RST-LOCATION-IDX TO RST-LOC-INSERT-POINT.
+012650
+012660*--------------------------------------------------------------*
+012670* A MISSING LOCATION ROW DOES NOT BLOCK THE ISSUE - ONLY THE    *
+012680* SYSTEM-WIDE QUANTITY CHECK IN 8100-ISSUE-STOCK DOES THAT. IF   *
+012690* THERE IS NO RECORDED HISTORY AT THE NAMED LOCATION (A BLANK-   *
+012700* HOME-LOCATION PRODUCT, OR ONE LOADED BEFORE LOCATION TRACKING  *
+012710* EXISTED), THE LOCATION TABLE IS SIMPLY LEFT ALONE.             *
+012720*--------------------------------------------------------------*
+012730 9860-ISSUE-AT-LOCATION.
+012740     PERFORM 9845-FIND-LOCATION-ENTRY
+012750     IF RST-RECORD-FOUND
+012760         IF RST-ENTRY-ADJUST-QTY > RST-LOC-QTY (RST-LOC-SUBSCRIPT)
+012770             DISPLAY "Warning: issue exceeds recorded quantity"
+012780             DISPLAY "at that location - location quantity set"
+012790             DISPLAY "to zero."
+012800             MOVE 0 TO RST-LOC-QTY (RST-LOC-SUBSCRIPT)
+012810         ELSE
+012820             SUBTRACT RST-ENTRY-ADJUST-QTY
+012830                 FROM RST-LOC-QTY (RST-LOC-SUBSCRIPT)
+012840         END-IF
+012850         SET RST-LOCATION-IDX TO RST-LOC-SUBSCRIPT
+012860         PERFORM 9756-REWRITE-LOCATION-TO-FILE
+012870     END-IF.
+012880
+012890 9751-WRITE-LOCATION-TO-FILE.
+012900     MOVE RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+012910         TO RST-FILE-LOC-PRODUCT-ID
+012920     MOVE RST-LOC-CODE (RST-LOCATION-IDX)
+012930         TO RST-FILE-LOCATION-CODE
+012940     MOVE RST-LOC-QTY (RST-LOCATION-IDX) TO RST-FILE-LOCATION-QTY
+012950     WRITE LOCATION-RECORD
+012960     IF RST-LOCATION-STATUS NOT = "00"
+012970         DISPLAY "Warning: could not write location record,"
+012980         DISPLAY "status " RST-LOCATION-STATUS
+012990     END-IF.
+013000
+013010 9756-REWRITE-LOCATION-TO-FILE.
+013020     MOVE RST-LOC-PRODUCT-ID (RST-LOCATION-IDX)
+013030         TO RST-FILE-LOC-PRODUCT-ID
+013040     MOVE RST-LOC-CODE (RST-LOCATION-IDX)
+013050         TO RST-FILE-LOCATION-CODE
+013060     MOVE RST-LOC-QTY (RST-LOCATION-IDX) TO RST-FILE-LOCATION-QTY
+013070     REWRITE LOCATION-RECORD
+013080     IF RST-LOCATION-STATUS NOT = "00"
+013090         DISPLAY "Warning: could not rewrite location"
+013100         DISPLAY "record, status " RST-LOCATION-STATUS
+013110     END-IF.
+013120
+013130*--------------------------------------------------------------*
+013140* BATCH / NON-INTERACTIVE RUN MODE - RUNS STRAIGHT TO THE       *
+013150* REPORT OUTPUT FILE AND EXITS WITHOUT A SINGLE ACCEPT.         *
+013160*--------------------------------------------------------------*
+013170 9900-RUN-BATCH-MODE.
+013180     OPEN OUTPUT REPORT-FILE
+013190     IF RST-REPORT-STATUS NOT = "00"
+013200         DISPLAY "Warning: could not open report output file,"
+013210         DISPLAY "status " RST-REPORT-STATUS
+013220     ELSE
+013230         MOVE 0 TO RST-ENTRY-THRESHOLD
+013240         PERFORM 5000-GENERATE-REPORT
+013250         PERFORM 9000-LOW-STOCK-REPORT
+013260         CLOSE REPORT-FILE
+013270     END-IF.
+013280
+013290 9950-WRITE-REPORT-LINE.
+013300     IF RST-BATCH-MODE
+013310         MOVE RST-PRINT-LINE TO REPORT-FILE-RECORD
+013320         WRITE REPORT-FILE-RECORD
+013330     ELSE
+013340         DISPLAY RST-PRINT-LINE
+013350     END-IF.
